@@ -4,51 +4,198 @@ program-id. themistake.
 environment division.
 input-output section.
 file-control.
-       select out-file assign to "output.ppm"
+       select out-file assign dynamic ws-output-filename
+       organization is line sequential
+       file status is ws-output-status.
+
+       select bin-out-file assign dynamic ws-output-filename
+       organization is sequential
+       file status is ws-output-status.
+
+       select out-trunc-file assign dynamic ws-trunc-filename
+       organization is line sequential.
+
+       select bin-trunc-file assign dynamic ws-trunc-filename
+       organization is sequential.
+
+       select scene-file assign dynamic ws-scene-filename
+       organization is line sequential.
+
+       select parm-file assign to "render.parm"
+       organization is line sequential
+       file status is ws-parm-status.
+
+       select checkpoint-file assign dynamic ws-checkpoint-filename
+       organization is line sequential
+       file status is ws-checkpoint-status.
+
+       select lights-file assign dynamic ws-lights-filename
+       organization is line sequential
+       file status is ws-lights-status.
+
+       select run-log-file assign dynamic ws-run-log-filename
+       organization is line sequential.
+
+       select reject-file assign dynamic ws-reject-filename
        organization is line sequential.
 
 data division.
-      
+
       file section.
       fd out-file.
       01 out-rec pic x(400000).
-      
+
+      fd bin-out-file record contains 1.
+      01 bin-rec pic x(1).
+
+      fd out-trunc-file.
+      01 out-trunc-rec pic x(400000).
+
+      fd bin-trunc-file record contains 1.
+      01 bin-trunc-rec pic x(1).
+
+      fd scene-file.
+      01 scene-rec-in.
+           copy "scene-fields.cpy".
+
+      fd parm-file.
+      01 parm-rec.
+           copy "parm-fields.cpy".
+
+      fd checkpoint-file.
+      01 checkpoint-rec.
+           copy "checkpoint-fields.cpy".
+
+      fd lights-file.
+      01 lights-rec-in.
+           copy "light-fields.cpy".
+
+      fd run-log-file.
+      01 run-log-rec pic x(200).
+
+      fd reject-file.
+      01 reject-rec pic x(200).
+
       working-storage section.
-      01 ray-origin.
-       05 origin-x pic s9(5)v9(5) value +0.
-       05 origin-y pic s9(5)v9(5) value +0.                         
-       05 origin-z pic s9(5)v9(5) value +0.                             
-      01 ray-direction.
-       05 dir-x pic s9(5)v9(5) value +0.
-       05 dir-y pic s9(5)v9(5) value +0.
-       05 dir-z pic s9(5)v9(5) value +0.
-      01 sphere-center.
-       05 sphere-x pic s9(5)v9(5) value +0.
-       05 sphere-y pic s9(5)v9(5) value +0.
-       05 sphere-z pic s9(5)v9(5) value +5.
-      01 sphere-radius pic s9(5)v9(5) value 1.
+      01 ws-output-filename pic x(40) value "output.ppm".
+      01 ws-scene-filename  pic x(40) value "scene.dat".
+      01 ws-checkpoint-filename pic x(40) value "render.ckpt".
+      01 ws-lights-filename pic x(40) value "lights.dat".
+      01 ws-run-log-filename pic x(40) value "run.log".
+      01 ws-reject-filename pic x(40) value "reject.rpt".
+      01 ws-validation-flag pic x value "Y".
+         88 validation-passed value "Y".
+      01 ws-idx-display pic 9(3).
+      01 ws-parm-status     pic xx value "00".
+      01 ws-checkpoint-status pic xx value "00".
+      01 ws-lights-status   pic xx value "00".
+
+      01 ws-start-timestamp pic x(21).
+      01 ws-end-timestamp   pic x(21).
+      01 hit-pixel-count pic 9(7) value 0.
+      01 background-pixel-count pic 9(7) value 0.
+
+      01 lights-eof-flag pic x value "N".
+         88 lights-eof value "Y".
+
+      01 lights-overflow-flag pic x value "N".
+         88 lights-overflown value "Y".
+
+      01 lights-table.
+       05 lights-count pic 9(3) value 0.
+       05 lights-entry occurs 20 times indexed by lt-idx.
+           copy "light-fields.cpy".
+
+      01 light-dot PIC S9(5)V9(9).
 
+      01 ws-restart-flag pic x value "N".
+         88 doing-restart value "Y".
+      01 frame-count pic 9(4) value 1.
+      01 frame pic 9(4) value 1.
+      01 frame-delta-x pic s9(3)v9(5) value +0.5 sign is trailing separate.
+      01 ws-base-output-filename pic x(40).
+      01 ws-output-mode pic x value "A".
+         88 binary-output value "B".
+      01 ws-bin-header pic x(15).
+      01 bh-idx pic 9(2).
+      01 ss-n pic 9(1) value 1.
+      01 ss-i pic 9(2).
+      01 ss-j pic 9(2).
+      01 ss-numer-x pic s9v9(9).
+      01 ss-numer-y pic s9v9(9).
+      01 ss-offset-x pic s9v9(9).
+      01 ss-offset-y pic s9v9(9).
+      01 cam-dx pic s9(5)v9(9).
+      01 cam-dy pic s9(5)v9(9).
+      01 samp-x pic s9(5)v9(9).
+      01 samp-y pic s9(5)v9(9).
+      01 sample-count pic 9(3).
+      01 ws-pixel-hit-flag pic x value "N".
+      01 sample-r pic s9(5)v9(9).
+      01 sample-g pic s9(5)v9(9).
+      01 sample-b pic s9(5)v9(9).
+      01 accum-r pic s9(7)v9(9).
+      01 accum-g pic s9(7)v9(9).
+      01 accum-b pic s9(7)v9(9).
+      01 ws-checkpoint-interval pic 9(3) value 10.
+      01 ws-out-rec-count pic 9(7) value 0.
+      01 starting-y pic 9(3) value 1.
 
+      01 ws-output-status pic xx value "00".
+      01 ws-trunc-filename pic x(44).
+      01 ws-trunc-keep pic 9(7).
+      01 ws-trunc-count pic 9(7).
+      01 trunc-eof-flag pic x value "N".
+         88 trunc-eof value "Y".
+
+      01 scene-eof-flag pic x value "N".
+         88 scene-eof value "Y".
+
+      01 scene-overflow-flag pic x value "N".
+         88 scene-overflown value "Y".
+
+      01 scene-table.
+       05 scene-count pic 9(3) value 0.
+       05 scene-entry occurs 50 times indexed by sc-idx.
+           copy "scene-fields.cpy".
+
+      01 best-hit-flag pic x value "N".
+         88 best-hit value "Y".
+      01 best-idx pic 9(3) value 0.
+      01 best-t PIC S9(5)V9(9).
+
+      01 ray-origin.
+       05 origin-x pic s9(5)v9(9) value +0.
+       05 origin-y pic s9(5)v9(9) value +0.                         
+       05 origin-z pic s9(5)v9(9) value +0.                             
+      01 ray-direction.
+       05 dir-x pic s9(5)v9(9) value +0.
+       05 dir-y pic s9(5)v9(9) value +0.
+       05 dir-z pic s9(5)v9(9) value +0.
        01 dx pic s9(5).
        01 dy pic s9(5).
        01 dist2 pic s9(5).
        01 rad2 pic s9(5).
 
-       01 ocx PIC S9(5)V9(5).
-       01 ocy PIC S9(5)V9(5).
-       01 ocz PIC S9(5)V9(5).
-       01 SA   PIC S9(5)V9(5).
-       01 SB   PIC S9(5)V9(5).
-       01 SC   PIC S9(5)V9(5).
-       01 DISCRIMINANT PIC S9(5)V9(5).
-       01 T-HIT PIC S9(5)V9(5).
+       01 ocx PIC S9(5)V9(9).
+       01 ocy PIC S9(5)V9(9).
+       01 ocz PIC S9(5)V9(9).
+       01 SA   PIC S9(5)V9(9).
+       01 SB   PIC S9(5)V9(9).
+       01 SC   PIC S9(5)V9(9).
+       01 SB-SQUARED PIC S9(5)V9(9).
+       01 FOUR-AC PIC S9(5)V9(9).
+       01 DISCRIMINANT PIC S9(5)V9(9).
+       01 T-HIT PIC S9(5)V9(9).
 
 
               
 
-      01 T pic s9(5)v9(5).
       01 width pic 9(3) value 200.
-      01 height pic 9(3) value 200.     
+      01 height pic 9(3) value 200.
+
+      01 cam-half-width pic s9(5)v9(9).
+      01 cam-half-height pic s9(5)v9(9).
 
 
       01 X pic 9(3).
@@ -61,87 +208,520 @@ data division.
       01 shade pic 9(3).      
 
 
-      01 hit-x PIC S9(5)V9(5).
-       01 hit-y PIC S9(5)V9(5).
-       01 hit-z PIC S9(5)V9(5).
-       
-       01 nx PIC S9(5)V9(5).    *> normal x
-       01 ny PIC S9(5)V9(5).    *> normal y
-       01 nz PIC S9(5)V9(5).    *> normal z
+      01 hit-x PIC S9(5)V9(9).
+       01 hit-y PIC S9(5)V9(9).
+       01 hit-z PIC S9(5)V9(9).
        
-       01 lx PIC S9(5)V9(5) VALUE +0.577. *> light direction x              
-       01 ly PIC S9(5)V9(5) VALUE +0.577. *> light direction y
-       01 lz PIC S9(5)V9(5) VALUE -0.577. *> light coming straight at sphere
+       01 nx PIC S9(5)V9(9).    *> normal x
+       01 ny PIC S9(5)V9(9).    *> normal y
+       01 nz PIC S9(5)V9(9).    *> normal z
        
-       01 brightness PIC S9(5)V9(5).                
+       01 brightness PIC S9(5)V9(9).
+
+      01 ws-header-line pic x(9).
+
 procedure division.
-       open output out-file
-       move "P3" to out-rec
-       write out-rec
-       move "200 200" to out-rec
-       write out-rec
-       move "255" to out-rec
-       write out-rec
-       compute rad2 = 50 * 50
-       perform varying y from 1 by 1 until y > height
-           perform varying x from 1 by 1 until x > width
-               compute dir-x = (x - 100) / 100
-               compute dir-y = (y - 100) / 100
-               compute dir-z = 1
-
-               move 0 to origin-x
-               move 0 to origin-y
-               move 0 to origin-z
-
-               compute ocx = origin-x - sphere-x
-               compute ocy = origin-y - sphere-y
-               compute ocz = origin-z - sphere-z
-
-
-               compute SA = (dir-x * dir-x) + (dir-y * dir-y) + (dir-z * dir-z)
-               compute SB = 2 * ((dir-x * ocx) + (dir-y * ocy) + (dir-z * ocz))
-               compute SC = (ocx * ocx) + (ocy * ocy) + (ocz * ocz) - (sphere-radius * sphere-radius)
-               compute DISCRIMINANT = (SB * SB) - (4 * SA * SC)         
-
-               if DISCRIMINANT >= 0
-                   compute t-hit = (-SB - FUNCTION SQRT(DISCRIMINANT)) / (2 * SA)
-
-
-                   compute hit-x = origin-x + (t-hit * dir-x)
-                   compute hit-y = origin-y + (t-hit * dir-y)
-                   compute hit-z = origin-z + (t-hit * dir-z)
-
-                   compute nx = (hit-x - sphere-x) / sphere-radius
-                   compute ny = (hit-y - sphere-y) / sphere-radius
-                   compute nz = (hit-z - sphere-z) / sphere-radius
-               
-                   
-                   compute brightness = (nx * lx) + (ny * ly) + (nz * lz)
-
-
-                   if brightness < 0
-                       move 0 to brightness
-                   end-if          
-
-                   compute r = 255 * brightness                                        
-                   move 0 to g
-                   move 0 to b
+main-line.
+       move FUNCTION CURRENT-DATE to ws-start-timestamp
+       perform read-job-parms
+       perform load-scene-file
+       perform load-lights-file
+       perform validate-job
+       if not validation-passed
+           perform write-rejection-report
+           move 1 to return-code
+           stop run
+       end-if
+       compute cam-half-width = width / 2
+       compute cam-half-height = height / 2
+       move ws-output-filename to ws-base-output-filename
+       perform varying frame from 1 by 1 until frame > frame-count
+           if frame > 1
+               add frame-delta-x to sc-center-x of scene-entry(1)
+           end-if
+           if frame-count > 1
+               move ws-base-output-filename to ws-output-filename
+               string FUNCTION TRIM(ws-base-output-filename) delimited by size
+                   frame delimited by size
+               into ws-output-filename
+           end-if
+           move 0 to hit-pixel-count
+           move 0 to background-pixel-count
+           if doing-restart and frame-count = 1
+               perform read-checkpoint
+               if ckpt-last-y > 0
+                   perform restart-from-checkpoint
                else
-                   move 0 to r
-                   move 0 to g
-                   move 255 to b
+                   perform start-fresh-output
                end-if
-           
-               string r delimited by size
-                   " " delimited by size
-                   g delimited by size
-                   " " delimited by size
-                   b delimited by size
-               into out-rec
-               write out-rec
+           else
+               perform start-fresh-output
+           end-if
+           compute rad2 = 50 * 50
+           perform varying y from starting-y by 1 until y > height
+               perform varying x from 1 by 1 until x > width
+                   perform render-pixel
+
+                   if binary-output
+                       move FUNCTION CHAR(r + 1) to bin-rec
+                       write bin-rec
+                       move FUNCTION CHAR(g + 1) to bin-rec
+                       write bin-rec
+                       move FUNCTION CHAR(b + 1) to bin-rec
+                       write bin-rec
+                   else
+                       string r delimited by size
+                           " " delimited by size
+                           g delimited by size
+                           " " delimited by size
+                           b delimited by size
+                       into out-rec
+                       write out-rec
+                   end-if
+                   add 1 to ws-out-rec-count
+               end-perform
+               if function mod(y, ws-checkpoint-interval) = 0
+                   perform write-checkpoint
+               end-if
+           end-perform
+           if binary-output
+               close bin-out-file
+           else
+               close out-file
+           end-if
+           move FUNCTION CURRENT-DATE to ws-end-timestamp
+           perform write-run-log
+       end-perform
+       stop run.
+
+start-fresh-output.
+       move 1 to starting-y
+       move 0 to ws-out-rec-count
+       if binary-output
+           open output bin-out-file
+           move spaces to ws-bin-header
+           string "P6" delimited by size
+               FUNCTION CHAR(11) delimited by size
+               width delimited by size
+               " " delimited by size
+               height delimited by size
+               FUNCTION CHAR(11) delimited by size
+               "255" delimited by size
+               FUNCTION CHAR(11) delimited by size
+           into ws-bin-header
+           perform varying bh-idx from 1 by 1 until bh-idx > 15
+               move ws-bin-header(bh-idx:1) to bin-rec
+               write bin-rec
+           end-perform
+       else
+           open output out-file
+           move "P3" to out-rec
+           write out-rec
+           move spaces to ws-header-line
+           string width delimited by size
+               " " delimited by size
+               height delimited by size
+           into ws-header-line
+           move ws-header-line to out-rec
+           write out-rec
+           move "255" to out-rec
+           write out-rec
+       end-if.
+
+restart-from-checkpoint.
+       move ckpt-out-rec-count to ws-out-rec-count
+       if binary-output
+           compute ws-trunc-keep = 15 + (ckpt-out-rec-count * 3)
+       else
+           compute ws-trunc-keep = 3 + ckpt-out-rec-count
+       end-if
+       perform truncate-output-file
+       if ws-output-status = "00"
+           compute starting-y = ckpt-last-y + 1
+           if binary-output
+               open extend bin-out-file
+           else
+               set environment "COB_LS_VALIDATE" to "N"
+               open extend out-file
+           end-if
+       else
+           *> the checkpoint survived but output.ppm did not (deleted or
+           *> never written) - nothing safe to resume from, so render this
+           *> frame from scratch rather than crash on a missing file
+           perform start-fresh-output
+       end-if.
+
+truncate-output-file.
+       move spaces to ws-trunc-filename
+       string FUNCTION TRIM(ws-output-filename) delimited by size
+           ".tmp" delimited by size
+       into ws-trunc-filename
+       move 0 to ws-trunc-count
+       move "N" to trunc-eof-flag
+       if binary-output
+           open input bin-out-file
+           if ws-output-status = "00"
+               open output bin-trunc-file
+               perform until trunc-eof or ws-trunc-count >= ws-trunc-keep
+                   read bin-out-file
+                       at end
+                           move "Y" to trunc-eof-flag
+                       not at end
+                           move bin-rec to bin-trunc-rec
+                           write bin-trunc-rec
+                           add 1 to ws-trunc-count
+                   end-read
+               end-perform
+               close bin-out-file
+               close bin-trunc-file
+               call "CBL_DELETE_FILE" using ws-output-filename
+               call "CBL_RENAME_FILE" using ws-trunc-filename ws-output-filename
+           end-if
+       else
+           open input out-file
+           if ws-output-status = "00"
+               open output out-trunc-file
+               perform until trunc-eof or ws-trunc-count >= ws-trunc-keep
+                   read out-file
+                       at end
+                           move "Y" to trunc-eof-flag
+                       not at end
+                           move out-rec to out-trunc-rec
+                           write out-trunc-rec
+                           add 1 to ws-trunc-count
+                   end-read
+               end-perform
+               close out-file
+               close out-trunc-file
+               call "CBL_DELETE_FILE" using ws-output-filename
+               call "CBL_RENAME_FILE" using ws-trunc-filename ws-output-filename
+           end-if
+       end-if.
+
+render-pixel.
+       move 0 to accum-r
+       move 0 to accum-g
+       move 0 to accum-b
+       move 0 to sample-count
+       move "N" to ws-pixel-hit-flag
+       perform varying ss-i from 1 by 1 until ss-i > ss-n
+           perform varying ss-j from 1 by 1 until ss-j > ss-n
+               compute ss-numer-x = ss-i - 0.5
+               compute ss-numer-y = ss-j - 0.5
+               compute ss-offset-x = ss-numer-x / ss-n
+               compute ss-offset-y = ss-numer-y / ss-n
+               compute cam-dx = x - cam-half-width
+               compute cam-dy = y - cam-half-height
+               compute samp-x = cam-dx + ss-offset-x
+               subtract 0.5 from samp-x
+               compute samp-y = cam-dy + ss-offset-y
+               subtract 0.5 from samp-y
+               perform shade-sample
+               add sample-r to accum-r
+               add sample-g to accum-g
+               add sample-b to accum-b
+               add 1 to sample-count
            end-perform
        end-perform
-       close out-file
-       stop run.             
-check-hit.
-       compute T = (dir-x * sphere-x) + (dir-y * sphere-y) + (dir-z * sphere-z).                                             
+       compute r = accum-r / sample-count
+       compute g = accum-g / sample-count
+       compute b = accum-b / sample-count
+       if ws-pixel-hit-flag = "Y"
+           add 1 to hit-pixel-count
+       else
+           add 1 to background-pixel-count
+       end-if.
+
+shade-sample.
+       compute dir-x = samp-x / cam-half-width
+       compute dir-y = samp-y / cam-half-height
+       compute dir-z = 1
+
+       move 0 to origin-x
+       move 0 to origin-y
+       move 0 to origin-z
+
+       perform find-nearest-hit
+
+       if best-hit
+           move "Y" to ws-pixel-hit-flag
+           compute t-hit = best-t
+
+           compute hit-x = origin-x + (t-hit * dir-x)
+           compute hit-y = origin-y + (t-hit * dir-y)
+           compute hit-z = origin-z + (t-hit * dir-z)
+
+           compute nx = (hit-x - sc-center-x of scene-entry(best-idx)) / sc-radius of scene-entry(best-idx)
+           compute ny = (hit-y - sc-center-y of scene-entry(best-idx)) / sc-radius of scene-entry(best-idx)
+           compute nz = (hit-z - sc-center-z of scene-entry(best-idx)) / sc-radius of scene-entry(best-idx)
+
+           perform compute-brightness
+
+           compute sample-r = sc-color-r of scene-entry(best-idx) * brightness
+           compute sample-g = sc-color-g of scene-entry(best-idx) * brightness
+           compute sample-b = sc-color-b of scene-entry(best-idx) * brightness
+       else
+           move 0 to sample-r
+           move 0 to sample-g
+           move 255 to sample-b
+       end-if.
+
+validate-job.
+       move "Y" to ws-validation-flag
+       if width = 0
+           move "N" to ws-validation-flag
+       end-if
+       if height = 0
+           move "N" to ws-validation-flag
+       end-if
+       perform varying sc-idx from 1 by 1 until sc-idx > scene-count
+           if sc-radius of scene-entry(sc-idx) <= 0
+               move "N" to ws-validation-flag
+           end-if
+       end-perform
+       if scene-overflown
+           move "N" to ws-validation-flag
+       end-if
+       if lights-overflown
+           move "N" to ws-validation-flag
+       end-if.
+
+write-rejection-report.
+       open output reject-file
+       move spaces to reject-rec
+       string "VALIDATION FAILED FOR JOB STARTED " ws-start-timestamp delimited by size
+       into reject-rec
+       write reject-rec
+       if width = 0
+           move spaces to reject-rec
+           string "BAD WIDTH=" width delimited by size
+           into reject-rec
+           write reject-rec
+       end-if
+       if height = 0
+           move spaces to reject-rec
+           string "BAD HEIGHT=" height delimited by size
+           into reject-rec
+           write reject-rec
+       end-if
+       perform varying sc-idx from 1 by 1 until sc-idx > scene-count
+           if sc-radius of scene-entry(sc-idx) <= 0
+               set ws-idx-display to sc-idx
+               move spaces to reject-rec
+               string "BAD RADIUS FOR SCENE OBJECT " ws-idx-display delimited by size
+               into reject-rec
+               write reject-rec
+           end-if
+       end-perform
+       if scene-overflown
+           move spaces to reject-rec
+           string "SCENE FILE EXCEEDS " "50" delimited by size
+               " OBJECT TABLE LIMIT" delimited by size
+           into reject-rec
+           write reject-rec
+       end-if
+       if lights-overflown
+           move spaces to reject-rec
+           string "LIGHTS FILE EXCEEDS " "20" delimited by size
+               " LIGHT TABLE LIMIT" delimited by size
+           into reject-rec
+           write reject-rec
+       end-if
+       close reject-file.
+
+write-run-log.
+       if frame > 1
+           set environment "COB_LS_VALIDATE" to "N"
+           open extend run-log-file
+       else
+           open output run-log-file
+       end-if
+       move spaces to run-log-rec
+       string "RUN START: " ws-start-timestamp delimited by size
+       into run-log-rec
+       write run-log-rec
+       if frame-count > 1
+           move spaces to run-log-rec
+           string "FRAME=" frame delimited by size
+           into run-log-rec
+           write run-log-rec
+       end-if
+       move spaces to run-log-rec
+       string "RUN END:   " ws-end-timestamp delimited by size
+       into run-log-rec
+       write run-log-rec
+       move spaces to run-log-rec
+       string "WIDTH=" width delimited by size
+           " HEIGHT=" height delimited by size
+       into run-log-rec
+       write run-log-rec
+       move spaces to run-log-rec
+       string "SCENE FILE=" FUNCTION TRIM(ws-scene-filename) delimited by size
+       into run-log-rec
+       write run-log-rec
+       move spaces to run-log-rec
+       string "SPHERE-HIT PIXELS=" hit-pixel-count delimited by size
+           " BACKGROUND PIXELS=" background-pixel-count delimited by size
+       into run-log-rec
+       write run-log-rec
+       close run-log-file.
+
+write-checkpoint.
+       move y to ckpt-last-y
+       move ws-out-rec-count to ckpt-out-rec-count
+       open output checkpoint-file
+       write checkpoint-rec
+       close checkpoint-file.
+
+read-checkpoint.
+       move 0 to ckpt-last-y
+       move 0 to ckpt-out-rec-count
+       open input checkpoint-file
+       if ws-checkpoint-status = "00"
+           read checkpoint-file
+               not at end continue
+           end-read
+           close checkpoint-file
+       end-if.
+
+read-job-parms.
+       open input parm-file
+       if ws-parm-status = "00"
+           read parm-file
+               not at end
+                   perform apply-job-parms
+           end-read
+           close parm-file
+       end-if.
+
+apply-job-parms.
+       if parm-width > 0
+           move parm-width to width
+       end-if
+       if parm-height > 0
+           move parm-height to height
+       end-if
+       if parm-output-file not = spaces
+           move parm-output-file to ws-output-filename
+       end-if
+       if parm-scene-file not = spaces
+           move parm-scene-file to ws-scene-filename
+       end-if
+       if parm-lights-file not = spaces
+           move parm-lights-file to ws-lights-filename
+       end-if
+       if parm-restart-flag = "Y"
+           move "Y" to ws-restart-flag
+       end-if
+       if parm-output-mode = "B"
+           move "B" to ws-output-mode
+       end-if
+       if parm-ss-mode = "2"
+           move 2 to ss-n
+       end-if
+       if parm-ss-mode = "4"
+           move 4 to ss-n
+       end-if
+       if parm-frame-count > 0
+           move parm-frame-count to frame-count
+       end-if
+       if parm-frame-delta-x not = 0
+           move parm-frame-delta-x to frame-delta-x
+       end-if.
+
+load-scene-file.
+       open input scene-file
+       perform until scene-eof
+           read scene-file
+               at end
+                   move "Y" to scene-eof-flag
+               not at end
+                   if scene-count >= 50
+                       move "Y" to scene-overflow-flag
+                       move "Y" to scene-eof-flag
+                   else
+                       add 1 to scene-count
+                       move scene-rec-in to scene-entry(scene-count)
+                   end-if
+           end-read
+       end-perform
+       close scene-file.
+
+load-lights-file.
+       open input lights-file
+       if ws-lights-status = "00"
+           perform until lights-eof
+               read lights-file
+                   at end
+                       move "Y" to lights-eof-flag
+                   not at end
+                       if lights-count >= 20
+                           move "Y" to lights-overflow-flag
+                           move "Y" to lights-eof-flag
+                       else
+                           add 1 to lights-count
+                           move lights-rec-in to lights-entry(lights-count)
+                       end-if
+               end-read
+           end-perform
+           close lights-file
+       else
+           *> no lights deck supplied - fall back to the original single
+           *> headlamp direction so existing scene decks still render
+           move 1 to lights-count
+           move "D" to lt-type of lights-entry(1)
+           move 0.577 to lt-dir-x of lights-entry(1)
+           move 0.577 to lt-dir-y of lights-entry(1)
+           move -0.577 to lt-dir-z of lights-entry(1)
+           move 1 to lt-intensity of lights-entry(1)
+       end-if.
+
+find-nearest-hit.
+       move "N" to best-hit-flag
+       move 0 to best-idx
+       move 0 to best-t
+       perform varying sc-idx from 1 by 1 until sc-idx > scene-count
+           compute ocx = origin-x - sc-center-x of scene-entry(sc-idx)
+           compute ocy = origin-y - sc-center-y of scene-entry(sc-idx)
+           compute ocz = origin-z - sc-center-z of scene-entry(sc-idx)
+
+           compute SA = (dir-x * dir-x) + (dir-y * dir-y) + (dir-z * dir-z)
+           compute SB = 2 * ((dir-x * ocx) + (dir-y * ocy) + (dir-z * ocz))
+           compute SC = (ocx * ocx) + (ocy * ocy) + (ocz * ocz) - (sc-radius of scene-entry(sc-idx) * sc-radius of scene-entry(sc-idx))
+           compute SB-SQUARED = SB * SB
+           compute FOUR-AC = 4 * SA * SC
+           compute DISCRIMINANT = SB-SQUARED - FOUR-AC
+
+           if DISCRIMINANT >= 0
+               compute t-hit = (-SB - FUNCTION SQRT(DISCRIMINANT)) / (2 * SA)
+               if t-hit > 0
+                   if (best-hit-flag = "N") or (t-hit < best-t)
+                       move t-hit to best-t
+                       move sc-idx to best-idx
+                       move "Y" to best-hit-flag
+                   end-if
+               end-if
+           end-if
+       end-perform.
+
+compute-brightness.
+       move 0 to brightness
+       perform varying lt-idx from 1 by 1 until lt-idx > lights-count
+           if lt-type of lights-entry(lt-idx) = "A"
+               add lt-intensity of lights-entry(lt-idx) to brightness
+           else
+               compute light-dot = (nx * lt-dir-x of lights-entry(lt-idx))
+                   + (ny * lt-dir-y of lights-entry(lt-idx))
+                   + (nz * lt-dir-z of lights-entry(lt-idx))
+               if light-dot > 0
+                   compute brightness = brightness +
+                       (light-dot * lt-intensity of lights-entry(lt-idx))
+               end-if
+           end-if
+       end-perform
+       if brightness < 0
+           move 0 to brightness
+       end-if
+       if brightness > 1
+           move 1 to brightness
+       end-if.

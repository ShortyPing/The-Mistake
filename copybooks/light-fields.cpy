@@ -0,0 +1,6 @@
+      *> light record - 'A' ambient (intensity only) or 'D' directional
+           10 lt-type              pic x(1).
+           10 lt-dir-x             pic s9(5)v9(9) sign is trailing separate.
+           10 lt-dir-y             pic s9(5)v9(9) sign is trailing separate.
+           10 lt-dir-z             pic s9(5)v9(9) sign is trailing separate.
+           10 lt-intensity         pic s9(5)v9(9) sign is trailing separate.

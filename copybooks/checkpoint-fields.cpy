@@ -0,0 +1,3 @@
+      *> scanline checkpoint - last completed row and output position
+           10 ckpt-last-y          pic 9(3).
+           10 ckpt-out-rec-count   pic 9(7).

@@ -0,0 +1,9 @@
+      *> scene object fields - one renderable object per record/entry
+           10 sc-obj-type         pic x(1).
+           10 sc-center-x         pic s9(5)v9(9) sign is trailing separate.
+           10 sc-center-y         pic s9(5)v9(9) sign is trailing separate.
+           10 sc-center-z         pic s9(5)v9(9) sign is trailing separate.
+           10 sc-radius           pic s9(5)v9(9) sign is trailing separate.
+           10 sc-color-r          pic 9(3).
+           10 sc-color-g          pic 9(3).
+           10 sc-color-b          pic 9(3).

@@ -0,0 +1,11 @@
+      *> job parameter card - overrides the compiled-in render defaults
+           10 parm-width          pic 9(3).
+           10 parm-height         pic 9(3).
+           10 parm-restart-flag   pic x(1).
+           10 parm-output-mode    pic x(1).
+           10 parm-ss-mode        pic x(1).
+           10 parm-frame-count    pic 9(4).
+           10 parm-output-file    pic x(40).
+           10 parm-scene-file     pic x(40).
+           10 parm-lights-file    pic x(40).
+           10 parm-frame-delta-x  pic s9(3)v9(5) sign is trailing separate.
